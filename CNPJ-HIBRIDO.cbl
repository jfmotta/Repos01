@@ -5,7 +5,7 @@
        WORKING-STORAGE SECTION.
 
       * Entrada: 14 caracteres (com ou sem DV)
-       01  CNPJ-IN           PIC X(14) VALUE "12A3456B000115".
+       01  CNPJ-IN           PIC X(14).
 
       * Base e DV separados
        01  CNPJ-BASE         PIC X(12).
@@ -27,9 +27,22 @@
        01  CHAR-VAL          PIC X VALUE SPACE.
        01  ASCII-VAL         PIC 999 VALUE 0.
 
+      * Modo legado: CNPJ anterior ao padrão alfanumérico, onde
+      * uma letra em posição numérica é erro de digitação.
+       01  MODO-LEGADO       PIC X VALUE "N".
+       01  CAR-INVALIDO      PIC X VALUE "N".
+
        PROCEDURE DIVISION.
        MAIN-LOGIC.
 
+           MOVE "N" TO CAR-INVALIDO
+
+           DISPLAY "Informe o CNPJ completo (14 caracteres): "
+           ACCEPT CNPJ-IN FROM CONSOLE
+
+           DISPLAY "Registro anterior ao padrao alfanumerico (S/N): "
+           ACCEPT MODO-LEGADO FROM CONSOLE
+
      ** Separa base e DV informado
            MOVE CNPJ-IN (1:12) TO CNPJ-BASE
            MOVE CNPJ-IN (13:2) TO DV-INFORMADO
@@ -61,7 +74,14 @@
                IF CHAR-VAL IS NUMERIC
                    MOVE FUNCTION NUMVAL (CHAR-VAL) TO CNPJ-NUM (I)
                ELSE
-                   COMPUTE CNPJ-NUM (I) = ASCII-VAL - 48
+                   IF MODO-LEGADO = "S"
+                       MOVE "S" TO CAR-INVALIDO
+                   ELSE
+                       IF CHAR-VAL < "A" OR CHAR-VAL > "Z"
+                           MOVE "S" TO CAR-INVALIDO
+                       END-IF
+                   END-IF
+                   COMPUTE CNPJ-NUM (I) = ASCII-VAL - 49
                END-IF
            END-PERFORM
 
@@ -95,11 +115,16 @@
            DISPLAY "DV Calculado    : " DV1 DV2
            DISPLAY "DV Informado    : " DV-INFORMADO
 
-           IF DV-INFORMADO = (DV1 * 10 + DV2)
-               DISPLAY "Status          : CNPJ VÁLIDO"
+           IF CAR-INVALIDO = "S"
+               DISPLAY "Status          : CAR-ERRO (letra em "
+                       "posicao numerica de CNPJ legado)"
            ELSE
-               DISPLAY "Status          : CNPJ INVÁLIDO"
+               IF DV-INFORMADO = (DV1 * 10 + DV2)
+                   DISPLAY "Status          : CNPJ VÁLIDO"
+               ELSE
+                   DISPLAY "Status          : CNPJ INVÁLIDO"
+               END-IF
            END-IF
            DISPLAY "----------------------------------------"
 
-           STOP RUN.
+           GOBACK.
