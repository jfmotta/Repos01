@@ -0,0 +1,56 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CNPJ-MENU.
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * Opção escolhida pelo operador no menu principal.
+       01 WS-OPCAO              PIC 9 VALUE 0.
+
+       PROCEDURE DIVISION.
+       0001-INICIO.
+           PERFORM UNTIL WS-OPCAO = 9
+               PERFORM 0100-EXIBE-MENU
+               ACCEPT WS-OPCAO FROM CONSOLE
+
+               EVALUATE WS-OPCAO
+                   WHEN 1
+                       CALL "CALC-DV-CNPJ"
+                       CANCEL "CALC-DV-CNPJ"
+                   WHEN 2
+                       CALL "CNPJHIBRIDO"
+                       CANCEL "CNPJHIBRIDO"
+                   WHEN 3
+                       PERFORM 0200-EXECUTA-LOTE
+                   WHEN 9
+                       DISPLAY "SAINDO..."
+                   WHEN OTHER
+                       DISPLAY "OPÇÃO INVÁLIDA"
+               END-EVALUATE
+           END-PERFORM
+
+           GOBACK.
+
+       0100-EXIBE-MENU.
+           DISPLAY " "
+           DISPLAY "======================================"
+           DISPLAY " VALIDAÇÃO DE CNPJ - MENU PRINCIPAL"
+           DISPLAY "======================================"
+           DISPLAY " 1 - Calcular DV de uma base de CNPJ"
+           DISPLAY " 2 - Validar um CNPJ completo"
+           DISPLAY " 3 - Validar lote de CNPJs (arquivo)"
+           DISPLAY " 9 - Sair"
+           DISPLAY "======================================"
+           DISPLAY "Opção: ".
+
+      * VALIDA-CNPJS-LOTE lê seu PARM (arquivo de entrada, de
+      * saída, indicador de reinício e modo legado) da linha de
+      * comando deste programa, como em uma submissão batch
+      * normal; sem PARM, usa CNPJS.DAT/CNPJS.REP e os modos
+      * padrão.
+       0200-EXECUTA-LOTE.
+           DISPLAY "EXECUTANDO VALIDAÇÃO EM LOTE..."
+           CALL "VALIDA-CNPJS-LOTE"
+           CANCEL "VALIDA-CNPJS-LOTE"
+           DISPLAY "LOTE CONCLUÍDO.".
