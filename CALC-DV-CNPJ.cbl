@@ -5,7 +5,11 @@
        WORKING-STORAGE SECTION.
 
       * Entrada: 12 primeiros caracteres (sem DV)
-       01  CNPJ-BASE         PIC X(12) VALUE "12A3456B0001".
+       01  CNPJ-BASE         PIC X(12).
+
+      * Modo legado: CNPJ anterior ao padrão alfanumérico, onde
+      * uma letra em posição numérica é erro de digitação.
+       01  MODO-LEGADO       PIC X VALUE "N".
 
       * Conversão de caracteres para número
        01  CNPJ-NUM          PIC 99 OCCURS 12 TIMES.
@@ -22,10 +26,19 @@
        01  I                 PIC 99 VALUE ZEROS.
        01  CHAR-VAL          PIC X VALUE SPACE.
        01  ASCII-VAL         PIC 999 VALUE ZEROS.
+       01  CAR-INVALIDO      PIC X VALUE "N".
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
 
+           MOVE "N" TO CAR-INVALIDO
+
+           DISPLAY "Informe a base do CNPJ (12 caracteres): "
+           ACCEPT CNPJ-BASE FROM CONSOLE
+
+           DISPLAY "Registro anterior ao padrao alfanumerico (S/N): "
+           ACCEPT MODO-LEGADO FROM CONSOLE
+
       * Define pesos para DV1
            MOVE 05 TO PESOS-DV1 (1)
            MOVE 04 TO PESOS-DV1 (2)
@@ -53,7 +66,14 @@
                IF CHAR-VAL IS NUMERIC
                    MOVE FUNCTION NUMVAL (CHAR-VAL) TO CNPJ-NUM (I)
                ELSE
-                   COMPUTE CNPJ-NUM (I) = ASCII-VAL - 48
+                   IF MODO-LEGADO = "S"
+                       MOVE "S" TO CAR-INVALIDO
+                   ELSE
+                       IF CHAR-VAL < "A" OR CHAR-VAL > "Z"
+                           MOVE "S" TO CAR-INVALIDO
+                       END-IF
+                   END-IF
+                   COMPUTE CNPJ-NUM (I) = ASCII-VAL - 49
                END-IF
            END-PERFORM
 
@@ -83,6 +103,11 @@
            END-IF
 
            DISPLAY "CNPJ Base : " CNPJ-BASE
-           DISPLAY "DV Calculado: " DV1 DV2
+           IF CAR-INVALIDO = "S"
+               DISPLAY "ERRO: letra em posicao numerica de CNPJ "
+                       "anterior ao padrao alfanumerico"
+           ELSE
+               DISPLAY "DV Calculado: " DV1 DV2
+           END-IF
 
-           STOP RUN.
+           GOBACK.
