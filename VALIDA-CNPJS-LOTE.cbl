@@ -4,35 +4,81 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT ARQ-ENT ASSIGN TO "CNPJS.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT ARQ-SAI ASSIGN TO "CNPJS.REP"
-               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARQ-ENT ASSIGN TO DYNAMIC WS-ARQ-ENT-NOME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-ENT.
+           SELECT ARQ-SAI ASSIGN TO DYNAMIC WS-ARQ-SAI-NOME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-SAI.
+           SELECT ARQ-CKP ASSIGN TO DYNAMIC WS-ARQ-CKP-NOME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CKP.
+           SELECT ARQ-GRP ASSIGN TO DYNAMIC WS-ARQ-GRP-NOME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-GRP.
+           SELECT ARQ-DUP ASSIGN TO DYNAMIC WS-ARQ-DUP-NOME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-DUP.
+           SELECT ARQ-INV ASSIGN TO DYNAMIC WS-ARQ-INV-NOME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-INV.
 
        DATA DIVISION.
        FILE SECTION.
 
+      * Registro de entrada em formato CSV: CNPJ, razão social e,
+      * opcionalmente, um código de referência (centro de custo,
+      * código de fornecedor etc.), separados por vírgula.
        FD ARQ-ENT.
-       01 REG-ENTRADA           PIC X(30).
+       01 REG-ENTRADA           PIC X(80).
 
        FD ARQ-SAI.
-       01 REG-SAIDA             PIC X(80).
+       01 REG-SAIDA             PIC X(132).
+
+      * Guarda os três totais de controle junto com a posição de
+      * retomada, para que o rodapé de uma execução retomada
+      * continue batendo (LIDOS = VALIDOS + INVALIDOS) como se
+      * fosse uma única execução contínua.
+       FD ARQ-CKP.
+       01 REG-CKP.
+          05 REG-CKP-LIDOS      PIC 9(7).
+          05 REG-CKP-VALIDOS    PIC 9(7).
+          05 REG-CKP-INVALIDOS  PIC 9(7).
+
+       FD ARQ-GRP.
+       01 REG-GRP                PIC X(80).
+
+       FD ARQ-DUP.
+       01 REG-DUP                PIC X(80).
+
+      * Extrato de exceção, em formato fixo, para a equipe de
+      * correção de dados carregar direto na planilha de limpeza.
+       FD ARQ-INV.
+       01 REG-INV.
+          05 REG-INV-CNPJ        PIC X(14).
+          05 REG-INV-DV1         PIC 9.
+          05 REG-INV-DV2         PIC 9.
+          05 REG-INV-STATUS      PIC X(12).
 
        WORKING-STORAGE SECTION.
 
+      * Campos do registro CSV de entrada, após o UNSTRING.
+       01 WS-CSV-CNPJ           PIC X(30).
+       01 WS-CSV-NOME           PIC X(40).
+       01 WS-CSV-REF            PIC X(10).
+
        01 WS-CNPJ               PIC X(14).
+       01 WS-CNPJ-TAM           PIC 99 VALUE 0.
        01 WS-BASE               PIC X(12).
        01 WS-DV                 PIC 9(2).
        01 WS-DV1                PIC 9.
        01 WS-DV2                PIC 9.
 
        01 WS-PESOS1.
-          88 WS-PESOS           PIC 99 OCCURS 12 TIMES VALUE
-             5, 4, 3, 2, 9, 8, 7, 6, 5, 4, 3, 2.
+          05 WS-PESOS1-TAB      PIC 99 OCCURS 12 TIMES VALUE ZEROS.
 
        01 WS-PESOS2.
-          88 WS-PESOS           PIC 99 OCCURS 13 TIMES VALUE
-             6, 5, 4, 3, 2, 9, 9, 7, 6, 5, 4, 3. 2.
+          05 WS-PESOS2-TAB      PIC 99 OCCURS 13 TIMES VALUE ZEROS.
 
        01 WS-SOMA               PIC 9(5) VALUE 0.
        01 WS-RESTO              PIC 99 VALUE 0.
@@ -40,34 +86,368 @@
        01 WS-CHAR               PIC X.
        01 WS-ASCII              PIC 999 VALUE 0.
        01 WS-VALOR              PIC 99 VALUE 0.
-       01 WS-STATUS             PIC X(10).
+       01 WS-STATUS             PIC X(12).
+
+      * Linha de comando / cartão de controle: PARM com, na ordem,
+      * nome do arquivo de entrada, nome do arquivo de saída,
+      * indicador de reinício (S/N), indicador de modo legado
+      * (S/N), formato do relatório (H/D) e identificação do
+      * operador, todos separados por espaço. Quando não informado,
+      * usa os nomes e os modos padrão (execução normal, do início,
+      * alfanumérico, texto legível, sem operador identificado).
+       01 WS-PARM-CARD          PIC X(80) VALUE SPACES.
+       01 WS-ARQ-ENT-NOME       PIC X(50) VALUE "CNPJS.DAT".
+       01 WS-ARQ-SAI-NOME       PIC X(50) VALUE "CNPJS.REP".
+       01 WS-ARQ-CKP-NOME       PIC X(50) VALUE SPACES.
+
+      * Nomes dos relatórios auxiliares (grupo, duplicados e o
+      * extrato de inválidos), derivados do nome do arquivo de
+      * saída, para que execuções concorrentes com PARMs diferentes
+      * não disputem os mesmos arquivos.
+       01 WS-ARQ-GRP-NOME       PIC X(50) VALUE SPACES.
+       01 WS-ARQ-DUP-NOME       PIC X(50) VALUE SPACES.
+       01 WS-ARQ-INV-NOME       PIC X(50) VALUE SPACES.
+
+       01 WS-PARM-RESTART       PIC X(01) VALUE "N".
+          88 RESTART-PEDIDO     VALUE "S".
+
+      * Indica se 0150-LE-CHECKPOINT efetivamente encontrou um
+      * checkpoint aproveitável. Um reinício pedido via PARM sem um
+      * ".CKP" correspondente (ou com ele ilegível) precisa abrir os
+      * arquivos de saída em modo de execução nova (OUTPUT), não em
+      * EXTEND, senão a abertura falha por eles não existirem ainda.
+       01 WS-CKP-ENCONTRADO     PIC X(01) VALUE "N".
+          88 CHECKPOINT-ENCONTRADO VALUE "S".
+
+      * Indica se o lote é de CNPJs anteriores ao padrão
+      * alfanumérico - nesse modo uma letra em posição numérica é
+      * um erro de digitação, não um CNPJ alfanumérico válido.
+       01 WS-PARM-MODO-LEGADO   PIC X(01) VALUE "N".
+          88 MODO-LEGADO        VALUE "S".
+       01 WS-CAR-INVALIDO       PIC X(01) VALUE "N".
+       01 WS-BASE-FAKE          PIC X(01) VALUE "N".
+
+      * Formato do relatório: "H" (padrão) gera linhas em texto
+      * legível; "D" gera linhas delimitadas por pipe para carga
+      * direta em outros sistemas.
+       01 WS-PARM-MODO-SAIDA    PIC X(01) VALUE "H".
+          88 MODO-SAIDA-DELIM   VALUE "D".
+
+      * Identificação do operador, para a trilha de auditoria do
+      * cabeçalho/rodapé do relatório.
+       01 WS-PARM-OPERADOR      PIC X(08) VALUE SPACES.
+
+      * Data e hora de início da execução, para o cabeçalho e o
+      * rodapé do relatório.
+       01 WS-DATA-SIS           PIC 9(8) VALUE 0.
+       01 WS-HORA-SIS           PIC 9(8) VALUE 0.
+       01 WS-DATA-FMT           PIC X(10) VALUE SPACES.
+       01 WS-HORA-FMT           PIC X(08) VALUE SPACES.
+
+       01 WS-FS-ENT             PIC XX VALUE "00".
+       01 WS-FS-SAI             PIC XX VALUE "00".
+       01 WS-FS-CKP             PIC XX VALUE "00".
+       01 WS-FS-GRP             PIC XX VALUE "00".
+       01 WS-FS-DUP             PIC XX VALUE "00".
+       01 WS-FS-INV             PIC XX VALUE "00".
+
+       01 WS-EOF-ENT             PIC X VALUE "N".
+          88 FIM-ARQ-ENT         VALUE "S".
+
+      * Controle de checkpoint/restart
+       01 WS-REG-PULAR          PIC 9(7) VALUE 0.
+
+      * Agrupamento matriz/filial por raiz do CNPJ (8 primeiros
+      * dígitos da base); WS-BASE(9:4) é o número da filial.
+       01 WS-GRP-QTD            PIC 9(5) VALUE 0.
+       01 WS-GRP-TAB.
+          05 WS-GRP-OCR OCCURS 5000 TIMES.
+             10 WS-GRP-RAIZ     PIC X(08).
+             10 WS-GRP-FILIAL   PIC X(04).
+             10 WS-GRP-IMPRESSO PIC X(01) VALUE "N".
+       01 WS-GRP-J              PIC 9(5) VALUE 0.
+       01 WS-GRP-K              PIC 9(5) VALUE 0.
+       01 WS-GRP-CHEIO-AVISO    PIC X(01) VALUE "N".
+
+      * Detecção de CNPJs duplicados no arquivo de entrada -
+      * conta quantas vezes cada CNPJ (já sem pontuação) aparece.
+       01 WS-DUP-QTD            PIC 9(5) VALUE 0.
+       01 WS-DUP-TAB.
+          05 WS-DUP-OCR OCCURS 5000 TIMES.
+             10 WS-DUP-CNPJ     PIC X(14).
+             10 WS-DUP-CONT     PIC 9(5) VALUE 0.
+       01 WS-DUP-J              PIC 9(5) VALUE 0.
+       01 WS-DUP-ACHOU          PIC X(01) VALUE "N".
+       01 WS-DUP-CHEIO-AVISO    PIC X(01) VALUE "N".
+
+      * Controle da busca binária em WS-DUP-TAB (mantida ordenada
+      * por CNPJ) - evita o exame sequencial de toda a tabela a
+      * cada registro de entrada.
+       01 WS-DUP-LO             PIC 9(5) VALUE 0.
+       01 WS-DUP-HI             PIC 9(5) VALUE 0.
+       01 WS-DUP-MID            PIC 9(5) VALUE 0.
+       01 WS-DUP-POS            PIC 9(5) VALUE 0.
+
+      * Totais de controle para o rodapé do relatório
+       01 WS-TOT-LIDOS          PIC 9(7) VALUE 0.
+       01 WS-TOT-VALIDOS        PIC 9(7) VALUE 0.
+       01 WS-TOT-INVALIDOS      PIC 9(7) VALUE 0.
 
        PROCEDURE DIVISION.
        0001-INICIO.
+           ACCEPT WS-PARM-CARD FROM COMMAND-LINE
+
+           IF WS-PARM-CARD NOT = SPACES
+               UNSTRING WS-PARM-CARD DELIMITED BY ALL SPACES
+                   INTO WS-ARQ-ENT-NOME WS-ARQ-SAI-NOME
+                        WS-PARM-RESTART WS-PARM-MODO-LEGADO
+                        WS-PARM-MODO-SAIDA WS-PARM-OPERADOR
+           END-IF
+
+           STRING
+               FUNCTION TRIM(WS-ARQ-ENT-NOME) DELIMITED BY SIZE
+               ".CKP" DELIMITED BY SIZE
+               INTO WS-ARQ-CKP-NOME
+           END-STRING
+
+           STRING
+               FUNCTION TRIM(WS-ARQ-SAI-NOME) DELIMITED BY SIZE
+               "-GRUPO.REP" DELIMITED BY SIZE
+               INTO WS-ARQ-GRP-NOME
+           END-STRING
+
+           STRING
+               FUNCTION TRIM(WS-ARQ-SAI-NOME) DELIMITED BY SIZE
+               "-DUPLICADOS.REP" DELIMITED BY SIZE
+               INTO WS-ARQ-DUP-NOME
+           END-STRING
+
+           STRING
+               FUNCTION TRIM(WS-ARQ-SAI-NOME) DELIMITED BY SIZE
+               "-INVALIDOS.DAT" DELIMITED BY SIZE
+               INTO WS-ARQ-INV-NOME
+           END-STRING
+
+           PERFORM 0500-MONTA-PESOS
+           PERFORM 0050-APURA-DATA-HORA
+
+           IF RESTART-PEDIDO
+               PERFORM 0150-LE-CHECKPOINT
+           END-IF
+
            OPEN INPUT ARQ-ENT
-                OUTPUT ARQ-SAI
 
-           PERFORM UNTIL EOF-ENT
+           IF WS-FS-ENT NOT = "00"
+               DISPLAY "ERRO ABRINDO ARQUIVO DE ENTRADA: " WS-FS-ENT
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           IF CHECKPOINT-ENCONTRADO
+               OPEN EXTEND ARQ-SAI
+           ELSE
+               OPEN OUTPUT ARQ-SAI
+           END-IF
+
+           IF WS-FS-SAI NOT = "00"
+               DISPLAY "ERRO ABRINDO ARQUIVO DE SAIDA: " WS-FS-SAI
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+      * O cabeçalho só é gravado no início de uma execução nova;
+      * numa retomada de checkpoint o relatório já tem o seu. Um
+      * reinício pedido sem checkpoint aproveitável é tratado como
+      * execução nova para este fim.
+           IF NOT CHECKPOINT-ENCONTRADO
+               PERFORM 9100-GRAVA-CABECALHO
+           END-IF
+
+      * Relatórios auxiliares acompanham o mesmo regime de
+      * retomada do relatório principal: numa retomada eles são
+      * abertos em EXTEND, para não apagar o que já tinha sido
+      * gravado antes do abend. As tabelas de agrupamento e de
+      * duplicados em memória (WS-GRP-TAB/WS-DUP-TAB), porém,
+      * recomeçam vazias em toda execução, inclusive numa
+      * retomada - o relatório de grupo/duplicados de uma retomada
+      * cobre só os registros processados dali para frente, e é
+      * acrescentado após as linhas da execução anterior.
+           IF CHECKPOINT-ENCONTRADO
+               OPEN EXTEND ARQ-GRP
+           ELSE
+               OPEN OUTPUT ARQ-GRP
+           END-IF
+
+           IF WS-FS-GRP NOT = "00"
+               DISPLAY "ERRO ABRINDO ARQUIVO DE GRUPO: " WS-FS-GRP
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           IF CHECKPOINT-ENCONTRADO
+               OPEN EXTEND ARQ-DUP
+           ELSE
+               OPEN OUTPUT ARQ-DUP
+           END-IF
+
+           IF WS-FS-DUP NOT = "00"
+               DISPLAY "ERRO ABRINDO ARQUIVO DE DUPLICADOS: " WS-FS-DUP
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           IF CHECKPOINT-ENCONTRADO
+               OPEN EXTEND ARQ-INV
+           ELSE
+               OPEN OUTPUT ARQ-INV
+           END-IF
+
+           IF WS-FS-INV NOT = "00"
+               DISPLAY "ERRO ABRINDO ARQUIVO DE INVALIDOS: " WS-FS-INV
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           IF WS-REG-PULAR > 0
+               PERFORM 0175-PULA-REGISTROS
+           END-IF
+
+           PERFORM UNTIL FIM-ARQ-ENT
                READ ARQ-ENT
-                   AT END MOVE "S" TO EOF-ENT
+                   AT END MOVE "S" TO WS-EOF-ENT
                NOT AT END
                    PERFORM 1000-PROCESSA-CNPJ
+                   PERFORM 0600-VERIFICA-CHECKPOINT
+               END-READ
+           END-PERFORM
+
+           PERFORM 9500-GRAVA-RODAPE
+           PERFORM 9600-GRAVA-GRUPO
+           PERFORM 9700-GRAVA-DUPLICADOS
+
+           CLOSE ARQ-ENT ARQ-SAI ARQ-GRP ARQ-DUP ARQ-INV
+
+      * O arquivo de entrada chegou ao fim normalmente - o
+      * checkpoint da execução anterior não serve mais, senão um
+      * próximo restart indevido pularia registros à toa.
+           PERFORM 9800-APAGA-CHECKPOINT
+
+           GOBACK.
+
+       0150-LE-CHECKPOINT.
+           OPEN INPUT ARQ-CKP
+           IF WS-FS-CKP = "00"
+               READ ARQ-CKP
+                   AT END
+                       DISPLAY "CHECKPOINT VAZIO - REINICIANDO DO "
+                               "ZERO"
+                   NOT AT END
+                       MOVE REG-CKP-LIDOS TO WS-REG-PULAR
+                       MOVE REG-CKP-VALIDOS TO WS-TOT-VALIDOS
+                       MOVE REG-CKP-INVALIDOS TO WS-TOT-INVALIDOS
+                       MOVE "S" TO WS-CKP-ENCONTRADO
+               END-READ
+               CLOSE ARQ-CKP
+           ELSE
+               DISPLAY "SEM CHECKPOINT ANTERIOR - REINICIANDO DO ZERO"
+           END-IF.
+
+       0175-PULA-REGISTROS.
+           PERFORM WS-REG-PULAR TIMES
+               READ ARQ-ENT
+                   AT END MOVE "S" TO WS-EOF-ENT
                END-READ
            END-PERFORM
+           MOVE WS-REG-PULAR TO WS-TOT-LIDOS
+           DISPLAY "RETOMANDO APOS " WS-REG-PULAR " REGISTROS".
+
+      * O checkpoint é regravado a cada registro processado, não em
+      * intervalos, para que a posição salva nunca fique atrás do
+      * que já foi de fato escrito em CNPJS.REP - um checkpoint
+      * defasado faria uma retomada reler e regravar no relatório
+      * registros que já constavam dele antes do abend, duplicando
+      * linhas e contando os totais do rodapé em dobro.
+       0600-VERIFICA-CHECKPOINT.
+           PERFORM 0650-GRAVA-CHECKPOINT.
+
+       0650-GRAVA-CHECKPOINT.
+           OPEN OUTPUT ARQ-CKP
+           MOVE WS-TOT-LIDOS TO REG-CKP-LIDOS
+           MOVE WS-TOT-VALIDOS TO REG-CKP-VALIDOS
+           MOVE WS-TOT-INVALIDOS TO REG-CKP-INVALIDOS
+           WRITE REG-CKP
+           CLOSE ARQ-CKP.
+
+      * Captura a data/hora do sistema no início da execução e
+      * monta as versões formatadas usadas no cabeçalho e rodapé.
+       0050-APURA-DATA-HORA.
+           ACCEPT WS-DATA-SIS FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-SIS FROM TIME
+
+           STRING
+               WS-DATA-SIS (7:2) DELIMITED BY SIZE
+               "/" DELIMITED BY SIZE
+               WS-DATA-SIS (5:2) DELIMITED BY SIZE
+               "/" DELIMITED BY SIZE
+               WS-DATA-SIS (1:4) DELIMITED BY SIZE
+               INTO WS-DATA-FMT
+           END-STRING
+
+           STRING
+               WS-HORA-SIS (1:2) DELIMITED BY SIZE
+               ":" DELIMITED BY SIZE
+               WS-HORA-SIS (3:2) DELIMITED BY SIZE
+               ":" DELIMITED BY SIZE
+               WS-HORA-SIS (5:2) DELIMITED BY SIZE
+               INTO WS-HORA-FMT
+           END-STRING.
 
-           CLOSE ARQ-ENT ARQ-SAI
-           STOP RUN.
+       0500-MONTA-PESOS.
+      * Define pesos para DV1
+           MOVE 05 TO WS-PESOS1-TAB (1)
+           MOVE 04 TO WS-PESOS1-TAB (2)
+           MOVE 03 TO WS-PESOS1-TAB (3)
+           MOVE 02 TO WS-PESOS1-TAB (4)
+           MOVE 09 TO WS-PESOS1-TAB (5)
+           MOVE 08 TO WS-PESOS1-TAB (6)
+           MOVE 07 TO WS-PESOS1-TAB (7)
+           MOVE 06 TO WS-PESOS1-TAB (8)
+           MOVE 05 TO WS-PESOS1-TAB (9)
+           MOVE 04 TO WS-PESOS1-TAB (10)
+           MOVE 03 TO WS-PESOS1-TAB (11)
+           MOVE 02 TO WS-PESOS1-TAB (12)
+
+      * Define pesos para DV2
+           MOVE 06 TO WS-PESOS2-TAB (1)
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 12
+               MOVE WS-PESOS1-TAB (WS-I) TO WS-PESOS2-TAB (WS-I + 1)
+           END-PERFORM.
 
        1000-PROCESSA-CNPJ.
+           ADD 1 TO WS-TOT-LIDOS
+
+      * Quebra o registro CSV em CNPJ, razão social e código de
+      * referência (os dois últimos são opcionais).
+           MOVE SPACES TO WS-CSV-CNPJ WS-CSV-NOME WS-CSV-REF
+           UNSTRING REG-ENTRADA DELIMITED BY ","
+               INTO WS-CSV-CNPJ WS-CSV-NOME WS-CSV-REF
+           END-UNSTRING
+
       * Remove espaços
-           MOVE FUNCTION TRIM(REG-ENTRADA) TO WS-CNPJ
+           MOVE FUNCTION TRIM(WS-CSV-CNPJ) TO WS-CNPJ
       * Remove pontuação
            INSPECT WS-CNPJ REPLACING ALL "." BY ""
            INSPECT WS-CNPJ REPLACING ALL "/" BY ""
            INSPECT WS-CNPJ REPLACING ALL "-" BY ""
 
-           IF FUNCTION LENGTH(WS-CNPJ) NOT = 14
-               MOVE "INVALIDO" TO WS-STATUS
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-CNPJ)) TO WS-CNPJ-TAM
+
+           PERFORM 0710-REGISTRA-DUP
+
+           IF WS-CNPJ-TAM NOT = 14
+               MOVE 0 TO WS-DV1
+               MOVE 0 TO WS-DV2
+               MOVE "LEN-ERRO" TO WS-STATUS
                PERFORM 9000-GRAVA-SAIDA
                EXIT PARAGRAPH
            END-IF
@@ -75,16 +455,31 @@
            MOVE WS-CNPJ(1:12) TO WS-BASE
            MOVE WS-CNPJ(13:2) TO WS-DV
 
+           PERFORM 0720-VERIFICA-BASE-FAKE
+
       * CALCULA DV1
+           MOVE "N" TO WS-CAR-INVALIDO
            MOVE 0 TO WS-SOMA
            PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 12
                MOVE WS-BASE(WS-I:1) TO WS-CHAR
-               MOVE FUNCTION ORD(WS-CHAR) TO WS-ASCII
-               SUBTRACT 48 FROM WS-ASCII GIVING WS-VALOR
-               COMPUTE WS-SOMA = WS-SOMA + (WS-VALOR * WS-PESOS1(WS-I))
+               IF WS-CHAR IS NUMERIC
+                   MOVE FUNCTION NUMVAL(WS-CHAR) TO WS-VALOR
+               ELSE
+                   IF MODO-LEGADO
+                       MOVE "S" TO WS-CAR-INVALIDO
+                   ELSE
+                       IF WS-CHAR < "A" OR WS-CHAR > "Z"
+                           MOVE "S" TO WS-CAR-INVALIDO
+                       END-IF
+                   END-IF
+                   MOVE FUNCTION ORD(WS-CHAR) TO WS-ASCII
+                   SUBTRACT 49 FROM WS-ASCII GIVING WS-VALOR
+               END-IF
+               COMPUTE WS-SOMA = WS-SOMA +
+                   (WS-VALOR * WS-PESOS1-TAB(WS-I))
            END-PERFORM
 
-           COMPUTE WS-RESTO = WS-SOMA MOD 11
+           COMPUTE WS-RESTO = FUNCTION MOD(WS-SOMA 11)
            IF WS-RESTO < 2
                MOVE 0 TO WS-DV1
            ELSE
@@ -96,19 +491,28 @@
            PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 13
                IF WS-I < 13
                    MOVE WS-BASE(WS-I:1) TO WS-CHAR
+                   IF WS-CHAR IS NUMERIC
+                       MOVE FUNCTION NUMVAL(WS-CHAR) TO WS-VALOR
+                   ELSE
+                       IF MODO-LEGADO
+                           MOVE "S" TO WS-CAR-INVALIDO
+                       ELSE
+                           IF WS-CHAR < "A" OR WS-CHAR > "Z"
+                               MOVE "S" TO WS-CAR-INVALIDO
+                           END-IF
+                       END-IF
+                       MOVE FUNCTION ORD(WS-CHAR) TO WS-ASCII
+                       SUBTRACT 49 FROM WS-ASCII GIVING WS-VALOR
+                   END-IF
                ELSE
-                   MOVE FUNCTION NUMVAL(WS-DV1) TO WS-VALOR
-                   ADD 48 TO WS-VALOR
-                   MOVE FUNCTION CHAR(WS-VALOR) TO WS-CHAR
+                   MOVE WS-DV1 TO WS-VALOR
                END-IF
 
-               MOVE FUNCTION ORD(WS-CHAR) TO WS-ASCII
-               SUBTRACT 48 FROM WS-ASCII GIVING WS-VALOR
-
-               COMPUTE WS-SOMA = WS-SOMA + (WS-VALOR * WS-PESOS2(WS-I))
+               COMPUTE WS-SOMA = WS-SOMA +
+                   (WS-VALOR * WS-PESOS2-TAB(WS-I))
            END-PERFORM
 
-           COMPUTE WS-RESTO = WS-SOMA MOD 11
+           COMPUTE WS-RESTO = FUNCTION MOD(WS-SOMA 11)
            IF WS-RESTO < 2
                MOVE 0 TO WS-DV2
            ELSE
@@ -116,26 +520,336 @@
            END-IF
 
       * VALIDAÇÃO FINAL
-           IF WS-DV = (WS-DV1 * 10 + WS-DV2)
-               MOVE "VALIDO" TO WS-STATUS
+           IF WS-BASE-FAKE = "S"
+               MOVE "TESTE/FAKE" TO WS-STATUS
            ELSE
-               MOVE "INVALIDO" TO WS-STATUS
+               IF WS-CAR-INVALIDO = "S"
+                   MOVE "CAR-ERRO" TO WS-STATUS
+               ELSE
+                   IF WS-DV = (WS-DV1 * 10 + WS-DV2)
+                       MOVE "VALIDO" TO WS-STATUS
+                       PERFORM 0700-REGISTRA-GRUPO
+                   ELSE
+                       MOVE "DV-ERRO" TO WS-STATUS
+                   END-IF
+               END-IF
            END-IF
 
            PERFORM 9000-GRAVA-SAIDA.
 
+       0700-REGISTRA-GRUPO.
+           IF WS-GRP-QTD < 5000
+               ADD 1 TO WS-GRP-QTD
+               MOVE WS-BASE(1:8) TO WS-GRP-RAIZ (WS-GRP-QTD)
+               MOVE WS-BASE(9:4) TO WS-GRP-FILIAL (WS-GRP-QTD)
+           ELSE
+               IF WS-GRP-CHEIO-AVISO = "N"
+                   DISPLAY "AVISO: TABELA DE AGRUPAMENTO CHEIA (5000 "
+                           "RAIZES/FILIAIS) - NOVAS OCORRENCIAS NAO "
+                           "ENTRARAO NO RELATORIO DE GRUPO"
+                   MOVE "S" TO WS-GRP-CHEIO-AVISO
+               END-IF
+           END-IF.
+
+      * Procura WS-CNPJ na tabela de ocorrências por busca binária -
+      * WS-DUP-TAB é mantida ordenada por CNPJ, para não exigir o
+      * exame sequencial de toda a tabela a cada registro de
+      * entrada. Se já existe, soma mais uma ocorrência; senão,
+      * insere uma entrada nova na posição correta, deslocando as
+      * entradas seguintes para preservar a ordenação.
+       0710-REGISTRA-DUP.
+           MOVE "N" TO WS-DUP-ACHOU
+           MOVE 1 TO WS-DUP-LO
+           MOVE WS-DUP-QTD TO WS-DUP-HI
+           COMPUTE WS-DUP-POS = WS-DUP-QTD + 1
+
+           PERFORM UNTIL WS-DUP-LO > WS-DUP-HI
+               COMPUTE WS-DUP-MID = (WS-DUP-LO + WS-DUP-HI) / 2
+               IF WS-DUP-CNPJ (WS-DUP-MID) = WS-CNPJ
+                   ADD 1 TO WS-DUP-CONT (WS-DUP-MID)
+                   MOVE "S" TO WS-DUP-ACHOU
+                   EXIT PERFORM
+               END-IF
+               IF WS-DUP-CNPJ (WS-DUP-MID) < WS-CNPJ
+                   COMPUTE WS-DUP-LO = WS-DUP-MID + 1
+               ELSE
+                   MOVE WS-DUP-MID TO WS-DUP-POS
+                   COMPUTE WS-DUP-HI = WS-DUP-MID - 1
+               END-IF
+           END-PERFORM
+
+           IF WS-DUP-ACHOU = "N"
+               IF WS-DUP-QTD < 5000
+                   PERFORM VARYING WS-DUP-J FROM WS-DUP-QTD BY -1
+                           UNTIL WS-DUP-J < WS-DUP-POS
+                       MOVE WS-DUP-OCR (WS-DUP-J)
+                           TO WS-DUP-OCR (WS-DUP-J + 1)
+                   END-PERFORM
+                   MOVE WS-CNPJ TO WS-DUP-CNPJ (WS-DUP-POS)
+                   MOVE 1 TO WS-DUP-CONT (WS-DUP-POS)
+                   ADD 1 TO WS-DUP-QTD
+               ELSE
+                   IF WS-DUP-CHEIO-AVISO = "N"
+                       DISPLAY "AVISO: TABELA DE DUPLICADOS CHEIA "
+                               "(5000 CNPJS) - NOVOS CNPJS NAO SERAO "
+                               "CONTROLADOS PARA DUPLICIDADE"
+                       MOVE "S" TO WS-DUP-CHEIO-AVISO
+                   END-IF
+               END-IF
+           END-IF.
+
+      * Rejeita bases conhecidas de teste/demonstração (raiz com
+      * os 12 dígitos iguais, ex. "000000000000", "111111111111")
+      * antes mesmo do cálculo do DV.
+       0720-VERIFICA-BASE-FAKE.
+           MOVE "S" TO WS-BASE-FAKE
+           PERFORM VARYING WS-I FROM 2 BY 1 UNTIL WS-I > 12
+               IF WS-BASE(WS-I:1) NOT = WS-BASE(1:1)
+                   MOVE "N" TO WS-BASE-FAKE
+               END-IF
+           END-PERFORM.
+
        9000-GRAVA-SAIDA.
-           STRING
-               FUNCTION TRIM(REG-ENTRADA) DELIMITED BY SIZE
-               "  =>  " DELIMITED BY SIZE
-               WS-STATUS DELIMITED BY SIZE
-               " (DV Calc: " DELIMITED BY SIZE
-               WS-DV1 DELIMITED BY SIZE
-               WS-DV2 DELIMITED BY SIZE
-               ")" DELIMITED BY SIZE
-               INTO REG-SAIDA
-           END-STRING
+           IF WS-STATUS = "VALIDO"
+               ADD 1 TO WS-TOT-VALIDOS
+           ELSE
+               ADD 1 TO WS-TOT-INVALIDOS
+               PERFORM 9050-GRAVA-INVALIDO
+           END-IF
+
+           MOVE SPACES TO REG-SAIDA
+           IF MODO-SAIDA-DELIM
+               STRING
+                   FUNCTION TRIM(WS-CSV-CNPJ) DELIMITED BY SIZE
+                   "|" DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-STATUS) DELIMITED BY SIZE
+                   "|" DELIMITED BY SIZE
+                   WS-DV1 DELIMITED BY SIZE
+                   "|" DELIMITED BY SIZE
+                   WS-DV2 DELIMITED BY SIZE
+                   INTO REG-SAIDA
+               END-STRING
+           ELSE
+               IF FUNCTION TRIM(WS-CSV-REF) = SPACES
+                   STRING
+                       FUNCTION TRIM(WS-CSV-CNPJ) DELIMITED BY SIZE
+                       "  " DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-CSV-NOME) DELIMITED BY SIZE
+                       "  =>  " DELIMITED BY SIZE
+                       WS-STATUS DELIMITED BY SIZE
+                       " (DV Calc: " DELIMITED BY SIZE
+                       WS-DV1 DELIMITED BY SIZE
+                       WS-DV2 DELIMITED BY SIZE
+                       ")" DELIMITED BY SIZE
+                       INTO REG-SAIDA
+                   END-STRING
+               ELSE
+                   STRING
+                       FUNCTION TRIM(WS-CSV-CNPJ) DELIMITED BY SIZE
+                       "  " DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-CSV-NOME) DELIMITED BY SIZE
+                       " [REF " DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-CSV-REF) DELIMITED BY SIZE
+                       "]" DELIMITED BY SIZE
+                       "  =>  " DELIMITED BY SIZE
+                       WS-STATUS DELIMITED BY SIZE
+                       " (DV Calc: " DELIMITED BY SIZE
+                       WS-DV1 DELIMITED BY SIZE
+                       WS-DV2 DELIMITED BY SIZE
+                       ")" DELIMITED BY SIZE
+                       INTO REG-SAIDA
+                   END-STRING
+               END-IF
+           END-IF
            WRITE REG-SAIDA.
 
-       WORKING-STORAGE SECTION.
-       77 EOF-ENT PIC X VALUE "N".
+      * Extrato fixo dos CNPJs rejeitados, com o DV calculado e o
+      * motivo, para carga direta na planilha de correção de dados.
+       9050-GRAVA-INVALIDO.
+           MOVE SPACES TO REG-INV
+           MOVE WS-CNPJ TO REG-INV-CNPJ
+           MOVE WS-DV1 TO REG-INV-DV1
+           MOVE WS-DV2 TO REG-INV-DV2
+           MOVE WS-STATUS TO REG-INV-STATUS
+           WRITE REG-INV.
+
+       9500-GRAVA-RODAPE.
+           IF MODO-SAIDA-DELIM
+               MOVE SPACES TO REG-SAIDA
+               STRING
+                   "RODAPE" DELIMITED BY SIZE
+                   "|" DELIMITED BY SIZE
+                   WS-TOT-LIDOS DELIMITED BY SIZE
+                   "|" DELIMITED BY SIZE
+                   WS-TOT-VALIDOS DELIMITED BY SIZE
+                   "|" DELIMITED BY SIZE
+                   WS-TOT-INVALIDOS DELIMITED BY SIZE
+                   "|" DELIMITED BY SIZE
+                   WS-DATA-FMT DELIMITED BY SIZE
+                   "|" DELIMITED BY SIZE
+                   WS-HORA-FMT DELIMITED BY SIZE
+                   INTO REG-SAIDA
+               END-STRING
+               WRITE REG-SAIDA
+           ELSE
+               MOVE SPACES TO REG-SAIDA
+               WRITE REG-SAIDA
+
+               MOVE SPACES TO REG-SAIDA
+               STRING
+                   "TOTAL DE REGISTROS LIDOS .....: " DELIMITED BY SIZE
+                   WS-TOT-LIDOS DELIMITED BY SIZE
+                   INTO REG-SAIDA
+               END-STRING
+               WRITE REG-SAIDA
+
+               MOVE SPACES TO REG-SAIDA
+               STRING
+                   "TOTAL DE CNPJS VALIDO ........: " DELIMITED BY SIZE
+                   WS-TOT-VALIDOS DELIMITED BY SIZE
+                   INTO REG-SAIDA
+               END-STRING
+               WRITE REG-SAIDA
+
+               MOVE SPACES TO REG-SAIDA
+               STRING
+                   "TOTAL DE CNPJS INVALIDO ......: " DELIMITED BY SIZE
+                   WS-TOT-INVALIDOS DELIMITED BY SIZE
+                   INTO REG-SAIDA
+               END-STRING
+               WRITE REG-SAIDA
+
+               MOVE SPACES TO REG-SAIDA
+               WRITE REG-SAIDA
+
+               MOVE SPACES TO REG-SAIDA
+               STRING
+                   "FIM DO RELATORIO - " DELIMITED BY SIZE
+                   WS-DATA-FMT DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   WS-HORA-FMT DELIMITED BY SIZE
+                   INTO REG-SAIDA
+               END-STRING
+               WRITE REG-SAIDA
+           END-IF.
+
+      * Cabeçalho de auditoria do relatório: data/hora de início
+      * da execução e identificação do operador/job que a iniciou.
+       9100-GRAVA-CABECALHO.
+           IF MODO-SAIDA-DELIM
+               MOVE SPACES TO REG-SAIDA
+               STRING
+                   "CABECALHO" DELIMITED BY SIZE
+                   "|" DELIMITED BY SIZE
+                   WS-DATA-FMT DELIMITED BY SIZE
+                   "|" DELIMITED BY SIZE
+                   WS-HORA-FMT DELIMITED BY SIZE
+                   "|" DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-PARM-OPERADOR) DELIMITED BY SIZE
+                   INTO REG-SAIDA
+               END-STRING
+               WRITE REG-SAIDA
+           ELSE
+               MOVE SPACES TO REG-SAIDA
+               STRING
+                   "RELATORIO DE VALIDACAO DE CNPJS" DELIMITED BY SIZE
+                   INTO REG-SAIDA
+               END-STRING
+               WRITE REG-SAIDA
+
+               MOVE SPACES TO REG-SAIDA
+               STRING
+                   "INICIO: " DELIMITED BY SIZE
+                   WS-DATA-FMT DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   WS-HORA-FMT DELIMITED BY SIZE
+                   "   OPERADOR: " DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-PARM-OPERADOR) DELIMITED BY SIZE
+                   INTO REG-SAIDA
+               END-STRING
+               WRITE REG-SAIDA
+
+               MOVE SPACES TO REG-SAIDA
+               WRITE REG-SAIDA
+           END-IF.
+
+      * Agrupa os CNPJs válidos por raiz (8 primeiros dígitos da
+      * base) e lista as filiais encontradas para cada raiz, de
+      * forma a destacar lacunas ou filiais duplicadas.
+       9600-GRAVA-GRUPO.
+           PERFORM VARYING WS-GRP-J FROM 1 BY 1
+                   UNTIL WS-GRP-J > WS-GRP-QTD
+               IF WS-GRP-IMPRESSO (WS-GRP-J) = "N"
+                   MOVE SPACES TO REG-GRP
+                   STRING
+                       "RAIZ " DELIMITED BY SIZE
+                       WS-GRP-RAIZ (WS-GRP-J) DELIMITED BY SIZE
+                       " - FILIAIS: " DELIMITED BY SIZE
+                       INTO REG-GRP
+                   END-STRING
+                   WRITE REG-GRP
+
+                   PERFORM VARYING WS-GRP-K FROM WS-GRP-J BY 1
+                           UNTIL WS-GRP-K > WS-GRP-QTD
+                       IF WS-GRP-RAIZ (WS-GRP-K) =
+                               WS-GRP-RAIZ (WS-GRP-J)
+                           MOVE SPACES TO REG-GRP
+                           STRING
+                               "    FILIAL " DELIMITED BY SIZE
+                               WS-GRP-FILIAL (WS-GRP-K)
+                                   DELIMITED BY SIZE
+                               INTO REG-GRP
+                           END-STRING
+                           WRITE REG-GRP
+                           MOVE "S" TO WS-GRP-IMPRESSO (WS-GRP-K)
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-GRP-CHEIO-AVISO = "S"
+               MOVE SPACES TO REG-GRP
+               STRING
+                   "AVISO: TABELA CHEIA (5000) - RAIZES/FILIAIS "
+                       DELIMITED BY SIZE
+                   "EXCEDENTES OMITIDAS"
+                       DELIMITED BY SIZE
+                   INTO REG-GRP
+               END-STRING
+               WRITE REG-GRP
+           END-IF.
+
+      * Relaciona no relatório de duplicados somente os CNPJs que
+      * apareceram mais de uma vez no arquivo de entrada.
+       9700-GRAVA-DUPLICADOS.
+           PERFORM VARYING WS-DUP-J FROM 1 BY 1
+                   UNTIL WS-DUP-J > WS-DUP-QTD
+               IF WS-DUP-CONT (WS-DUP-J) > 1
+                   MOVE SPACES TO REG-DUP
+                   STRING
+                       WS-DUP-CNPJ (WS-DUP-J) DELIMITED BY SIZE
+                       "  =>  OCORRENCIAS: " DELIMITED BY SIZE
+                       WS-DUP-CONT (WS-DUP-J) DELIMITED BY SIZE
+                       INTO REG-DUP
+                   END-STRING
+                   WRITE REG-DUP
+               END-IF
+           END-PERFORM
+
+           IF WS-DUP-CHEIO-AVISO = "S"
+               MOVE SPACES TO REG-DUP
+               STRING
+                   "AVISO: TABELA CHEIA (5000) - CNPJS EXCEDENTES "
+                       DELIMITED BY SIZE
+                   "NAO CONTROLADOS"
+                       DELIMITED BY SIZE
+                   INTO REG-DUP
+               END-STRING
+               WRITE REG-DUP
+           END-IF.
+
+      * Remove o arquivo de checkpoint ao final de uma execução
+      * bem-sucedida; se não houver um (ou a chamada não for
+      * suportada na plataforma), o status de retorno é ignorado.
+       9800-APAGA-CHECKPOINT.
+           CALL "CBL_DELETE_FILE" USING WS-ARQ-CKP-NOME.
